@@ -9,7 +9,20 @@ select input-file assign to dynamic ws-filename
   FILE STATUS file-stat.
 
 select output-file assign to dynamic ws-Outname
-  organization is line sequential.
+  organization is line sequential
+  FILE STATUS out-file-stat.
+
+select checkpoint-file assign to dynamic ws-checkpoint-name
+  organization is line sequential
+  FILE STATUS checkpoint-stat.
+
+select exceptions-file assign to dynamic ws-exceptions-name
+  organization is line sequential
+  FILE STATUS exceptions-stat.
+
+select audit-file assign to dynamic ws-audit-name
+  organization is line sequential
+  FILE STATUS audit-stat.
 
 data division.
 file section.
@@ -21,37 +34,159 @@ fd output-file.
 01 out-line.
  05 info pic x(100).
 
+fd checkpoint-file.
+01 checkpoint-record.
+ 05 checkpoint-count picture 9(9).
+ 05 checkpoint-prime picture 9(9).
+ 05 checkpoint-notprime picture 9(9).
+ 05 checkpoint-error picture 9(9).
+ 05 checkpoint-dup picture 9(9).
+
+fd exceptions-file.
+01 exc-line.
+ 05 exc-info pic x(100).
+
+*>a persistent, append-mode record of every run: when it ran, what
+*>files it used and what it found. output.dat only ever shows the
+*>latest run, so this is the only history of "what ran when"
+fd audit-file.
+01 audit-out-record.
+ 05 audit-info pic x(200).
+
 
 working-storage section.
-77 n picture s9(9).
-77 r picture s9(9) usage is computational.
-77 i picture s9(9) usage is computational.
-01 in-card.
-02 in-n picture 9(9).
-02 filler picture x(71).
+*>widened past s9(9) (2,147,483,647) so the larger candidate lists the
+*>crypto-evaluation team hands us for primality screening don't
+*>silently overflow/truncate
+77 n picture s9(18) usage is computational.
+77 r picture s9(18) usage is computational.
+77 i picture s9(18) usage is computational.
+*>the raw fixed-column card layout this used to be read into (01
+*>in-card) is gone since the free-format NUMVAL parse (req 001) - the
+*>parsed value is moved straight into this field, so it is now just a
+*>plain working field rather than part of a record layout
+77 in-n picture 9(18).
 01 title-line.
 02 filler picture x(6) value spaces.
 02 filler picture x(20) value 'prime number results'.
+02 filler picture x(4) value ' -  '.
+02 title-date.
+  03 title-yyyy picture 9999.
+  03 filler picture x value '/'.
+  03 title-mon picture 99.
+  03 filler picture x value '/'.
+  03 title-dd picture 99.
+02 filler picture x value space.
+02 title-time.
+  03 title-hh picture 99.
+  03 filler picture x value ':'.
+  03 title-mm picture 99.
+  03 filler picture x value ':'.
+  03 title-ss picture 99.
 01 under-line.
 02 filler picture x(32) value
 ' -------------------------------'.
 01 not-a-prime-line.
 02 filler picture x value space.
-02 out-n-2 picture z(8)9.
+02 out-n-2 picture z(17)9.
+02 filler picture x(15) value ' is not a prime'.
+01 not-a-prime-factor-line.
+02 filler picture x value space.
+02 out-n-2f picture z(17)9.
 02 filler picture x(15) value ' is not a prime'.
+02 filler picture x(10) value ', factor: '.
+02 out-factor picture z(17)9.
 01 prime-line.
 02 filler picture x value space.
-02 out-n-3 picture z(8)9.
+02 out-n-3 picture z(17)9.
 02 filler picture x(11) value ' is a prime'.
 01 error-mess.
 02 filler picture x value space.
-02 out-n picture z(8)9.
+02 out-n picture z(17)9.
 02 filler picture x(14) value ' illegal input'.
 
 77 ws-filename pic x(30).
 77 ws-Outname pic x(30).
 77 input-var picture 9(09) value 1.
 01  FILE-STAT  PIC XX.
+01  out-file-stat pic xx.
+
+*>checkpoint/restart support so an abend part way through a large
+*>primes.dat run doesn't force a full rerun from record 1
+77 ws-checkpoint-name pic x(30) value 'checkpoint.dat'.
+01  checkpoint-stat pic xx.
+77 ws-restart-ans picture x(1) value 'n'.
+  88 restart-bool value 'y' 'Y'.
+77 ws-checkpoint-rec picture 9(9) value 0.
+77 ws-checkpoint-interval picture 9(9) value 1000.
+77 ws-skip-idx picture 9(9) value 0.
+77 ws-abs-position picture 9(9) value 0.
+
+*>totals carried over from a prior, interrupted run (loaded from the
+*>checkpoint file on restart) so the trailer/audit-log report the whole
+*>file's totals, not just the records this invocation happened to read
+77 ws-prior-prime picture 9(9) value 0.
+77 ws-prior-notprime picture 9(9) value 0.
+77 ws-prior-error picture 9(9) value 0.
+77 ws-prior-dup picture 9(9) value 0.
+77 ws-final-prime picture 9(9) value 0.
+77 ws-final-notprime picture 9(9) value 0.
+77 ws-final-error picture 9(9) value 0.
+77 ws-final-dup picture 9(9) value 0.
+
+*>the duplicate-detection hash table lives only in working-storage and
+*>is rebuilt empty on every invocation - it is not part of what gets
+*>checkpointed, so a restarted run cannot flag a value repeating a
+*>record that was already processed and checkpointed before the
+*>restart. rather than silently losing that coverage the way the
+*>table-full case used to before it got a warning, say so plainly
+77 ws-dup-restart-gap-flag picture x(1) value 'n'.
+  88 dup-restart-gap-bool value 'y'.
+01 dup-restart-gap-line.
+  02 filler picture x value space.
+  02 filler picture x(72) value
+      'WARNING: restarted run, duplicate detection blind before restart'.
+
+*>illegal-input rows are pulled out to their own exceptions report so
+*>they can be handed straight to the upstream feed owner instead of
+*>being scanned for out of the middle of output.dat
+77 ws-exceptions-name pic x(30) value 'exceptions.dat'.
+01  exceptions-stat pic xx.
+77 ws-audit-name pic x(30) value 'audit.log'.
+01  audit-stat pic xx.
+01 exc-first-flag picture x(1) value 'y'.
+  88 exc-first-bool value 'y'.
+
+*>run date/time stamped into the report header so archived output.dat
+*>copies can be tied back to the run that produced them
+01 ws-run-date-group.
+  02 ws-run-yyyy picture 9(4).
+  02 ws-run-mon picture 9(2).
+  02 ws-run-dd picture 9(2).
+01 ws-run-time-group.
+  02 ws-run-hh picture 9(2).
+  02 ws-run-mm picture 9(2).
+  02 ws-run-ss picture 9(2).
+  02 ws-run-hs picture 9(2).
+
+*>optional mode: show the smallest factor found for composite numbers,
+*>since the crypto-evaluation team often asks "why is it composite"
+*>right after we tell them it is
+77 ws-factor-mode-ans picture x(1) value 'n'.
+  88 factor-mode-bool value 'y' 'Y'.
+
+*>optional mode: write a comma-delimited number/result-code/factor
+*>record instead of the free-text prime-line/not-a-prime-line/
+*>error-mess sentences, so the number-tracking spreadsheet feed can
+*>load output.dat directly instead of text-scraping it
+77 ws-structured-mode-ans picture x(1) value 'n'.
+  88 structured-mode-bool value 'y' 'Y'.
+01 csv-line.
+  02 csv-num picture -(17)9.
+  02 filler picture x value ','.
+  02 csv-code picture x(1).
+  02 filler picture x value ','.
+  02 csv-factor picture z(17)9.
 
 01 eof picture x(01) value 'n'.
   88 eof-bool value 'y'.
@@ -61,90 +196,641 @@ working-storage section.
   88 true-bool value 'y'.
   88 false-bool value 'n'.
 
+01 files-open-flag picture x(1) value 'n'.
+  88 files-open-bool value 'y'.
+  88 files-not-open-bool value 'n'.
+
+77 ws-tot-read picture 9(9) value 0.
+77 ws-tot-prime picture 9(9) value 0.
+77 ws-tot-notprime picture 9(9) value 0.
+77 ws-tot-error picture 9(9) value 0.
+
+01 trailer-line.
+  02 filler picture x(1) value space.
+  02 filler picture x(6) value 'read: '.
+  02 trailer-read picture z(8)9.
+  02 filler picture x(10) value '  primes: '.
+  02 trailer-prime picture z(8)9.
+  02 filler picture x(14) value '  not primes: '.
+  02 trailer-notprime picture z(8)9.
+  02 filler picture x(11) value '  illegal: '.
+  02 trailer-error picture z(8)9.
+  02 filler picture x(7) value '  dup: '.
+  02 trailer-dup picture z(8)9.
+
+*>free-format numbers coming from upstream extracts are not zero-padded
+*>into the first 9 columns any more, so the raw record is trimmed and
+*>run through FUNCTION NUMVAL rather than sliced by column position
+77 ws-trimmed-num picture x(100) value spaces.
+77 ws-numval-pos picture 9(4) usage is computational.
+77 ws-parsed-n picture s9(18) usage is computational.
+
+*>in-n is unsigned, so a genuinely non-numeric row and a negative one
+*>both used to collapse into the same in-n = 0 "illegal input" line.
+*>classify the raw row before it is ever moved into in-n so those two
+*>failure modes (and zero) get their own, distinct exceptions
+77 ws-parse-class picture x(1) value 'k'.
+  88 parse-ok-bool value 'k'.
+  88 parse-nonnumeric-bool value 'x'.
+  88 parse-negative-bool value 'g'.
+01 nonnumeric-line.
+  02 filler picture x value space.
+  02 nn-raw picture x(40).
+  02 filler picture x(30) value ' illegal input, not numeric'.
+01 negative-line.
+  02 filler picture x value space.
+  02 neg-out-n picture -(17)9.
+  02 filler picture x(25) value ' illegal input, negative'.
+
+*>bounds the trial-division search by sqrt(n) instead of walking all
+*>the way up to n, so a batch window with large candidates still finishes
+77 ws-r-squared picture s9(18) usage is computational.
+
+*>lets the job run unattended in a scheduled batch window: when command
+*>line parameters are supplied we skip every interactive ACCEPT FROM
+*>CONSOLE prompt, including the single-number check-another-number loop
+77 ws-arg-count picture 9(4) usage is computational.
+77 ws-skip-interactive-ans picture x(1) value 'n'.
+  88 skip-interactive-bool value 'y' 'Y'.
+
+*>an optional control total (passed as a control-card style command
+*>line parameter) lets us catch a primes.dat that got truncated in
+*>transit from the upstream system instead of quietly reading short
+77 ws-expected-count picture 9(9) value 0.
+01 expected-count-flag picture x(1) value 'n'.
+  88 expected-count-bool value 'y'.
+01 control-mismatch-line.
+  02 filler picture x value space.
+  02 filler picture x(24) value 'control count mismatch:'.
+  02 filler picture x(10) value ' expected '.
+  02 cm-expected picture z(8)9.
+  02 filler picture x(7) value ' read: '.
+  02 cm-actual picture z(8)9.
+
+*>a hash table (mod ws-dup-max, linear probing, 0 = empty slot) of
+*>every value we've already seen this run, so an accidental duplicate
+*>row from an upstream join gets called out instead of silently
+*>double-counted. hashed rather than a plain linear-scan table so
+*>lookup/insert stays roughly constant-time per row instead of O(n)
+*>per row (O(n^2) overall) - a linear scan here would reintroduce the
+*>exact batch-window blowout req 004 eliminated in the trial-division
+*>loop, and does at the table sizes this job sees in practice
+77 ws-dup-max picture 9(9) value 1000003.
+77 ws-dup-count picture 9(9) value 0.
+77 ws-dup-idx picture 9(9) value 0.
+77 ws-dup-probe picture 9(9) value 0.
+01 ws-dup-found-flag picture x(1) value 'n'.
+  88 dup-found-bool value 'y'.
+77 ws-tot-dup picture 9(9) value 0.
+01 ws-seen-table.
+  02 ws-seen-entry occurs 1000003 times picture s9(18) usage is computational.
+01 duplicate-line.
+  02 filler picture x value space.
+  02 dup-out-n picture z(17)9.
+  02 filler picture x(20) value ' is a duplicate row'.
+
+*>the seen-value table is bounded (ws-dup-max entries) - once it fills,
+*>new distinct values stop being tracked, so this flag makes that
+*>degradation visible instead of it silently reverting to the
+*>double-counting behavior this feature was added to catch
+01 ws-dup-table-full-flag picture x(1) value 'n'.
+  88 dup-table-full-bool value 'y'.
+01 dup-table-full-line.
+  02 filler picture x value space.
+  02 filler picture x(72) value
+      'WARNING: duplicate-detection table full, detection partial past this'.
+
+*>one line per run written to the persistent audit log: when it ran,
+*>which files it used and what it found
+01 audit-line.
+  02 audit-yyyy picture 9999.
+  02 filler picture x value '-'.
+  02 audit-mon picture 99.
+  02 filler picture x value '-'.
+  02 audit-dd picture 99.
+  02 filler picture x value ' '.
+  02 audit-hh picture 99.
+  02 filler picture x value ':'.
+  02 audit-mm picture 99.
+  02 filler picture x value ':'.
+  02 audit-ss picture 99.
+  02 filler picture x(3) value ' | '.
+  02 audit-in-name picture x(30).
+  02 filler picture x(3) value ' | '.
+  02 audit-out-name picture x(30).
+  02 filler picture x(3) value ' | '.
+  02 filler picture x(6) value 'read: '.
+  02 audit-read picture z(8)9.
+  02 filler picture x(10) value '  primes: '.
+  02 audit-prime picture z(8)9.
+  02 filler picture x(14) value '  not primes: '.
+  02 audit-notprime picture z(8)9.
+  02 filler picture x(11) value '  illegal: '.
+  02 audit-error picture z(8)9.
+  02 filler picture x(7) value '  dup: '.
+  02 audit-dup picture z(8)9.
+
 
 
 
   procedure division.
-  *>get file names from user to read and write from
-  display 'enter filename with number you wish to know about'
-  accept ws-filename from console
-  end-accept.
+  *>the duplicate-detection hash table uses 0 as its empty-slot
+  *>sentinel, so every slot needs to start genuinely zero rather than
+  *>relying on however working-storage happens to come up
+  initialize ws-seen-table.
+
+  *>get file names and run options either from the command line (for an
+  *>unattended scheduled batch run) or, if none were given, the same
+  *>interactive prompts as always for someone running this at a terminal
+  accept ws-arg-count from argument-number.
+
+  if ws-arg-count = 1
+    *>a single stray argument is not a valid headless invocation (we
+    *>need at least an input and output filename) - a scheduled job
+    *>calling this with a malformed argument list should fail loudly
+    *>instead of silently falling through to a console prompt nobody
+    *>is there to answer
+    display 'USAGE ERROR: EXPECTED 0 ARGUMENTS (INTERACTIVE) OR AT'
+        ' LEAST 2 (INPUT FILE, OUTPUT FILE), GOT 1'
+    move 'y' to eof
+    *>a malformed argument list means nobody is at a terminal to
+    *>answer the legacy check-another-number prompt either - without
+    *>this the job would print the message above and then hang on
+    *>ACCEPT FROM CONSOLE with no controlling terminal to satisfy it
+    move 'y' to ws-skip-interactive-ans
+  else
+  if ws-arg-count >= 2
+    display 1 upon argument-number
+    accept ws-filename from argument-value
+    display 2 upon argument-number
+    accept ws-Outname from argument-value
+    move 'n' to ws-restart-ans
+    move 'n' to ws-factor-mode-ans
+    move 'y' to ws-skip-interactive-ans
+    if ws-arg-count >= 3
+      display 3 upon argument-number
+      accept ws-restart-ans from argument-value
+    end-if
+    if ws-arg-count >= 4
+      display 4 upon argument-number
+      accept ws-factor-mode-ans from argument-value
+    end-if
+    if ws-arg-count >= 5
+      display 5 upon argument-number
+      accept ws-skip-interactive-ans from argument-value
+    end-if
+    if ws-arg-count >= 6
+      display 6 upon argument-number
+      accept ws-expected-count from argument-value
+      move 'y' to expected-count-flag
+    end-if
+    if ws-arg-count >= 7
+      display 7 upon argument-number
+      accept ws-structured-mode-ans from argument-value
+    end-if
+    *>optional overrides for the checkpoint/exceptions/audit-log file
+    *>names - without these, two concurrent batch invocations against
+    *>different input files in the same working directory would
+    *>collide on the same hard-coded checkpoint.dat/exceptions.dat/
+    *>audit.log. left off the interactive prompts on purpose: this is a
+    *>scheduled-batch-window concern, not something a terminal user
+    *>sitting at the console needs to be asked about every time
+    if ws-arg-count >= 8
+      display 8 upon argument-number
+      accept ws-checkpoint-name from argument-value
+    end-if
+    if ws-arg-count >= 9
+      display 9 upon argument-number
+      accept ws-exceptions-name from argument-value
+    end-if
+    if ws-arg-count >= 10
+      display 10 upon argument-number
+      accept ws-audit-name from argument-value
+    end-if
+  else
+    display 'enter filename with number you wish to know about'
+    accept ws-filename from console
+    end-accept
+
+    display 'enter filename with number you wish to know about'
+    accept ws-Outname from console
+    end-accept
 
-  display 'enter filename with number you wish to know about'
-  accept ws-Outname from console
-  end-accept.
+    display 'restart from last checkpoint? (y/n)'
+    accept ws-restart-ans from console
+    end-accept
+
+    display 'show smallest factor for composite numbers? (y/n)'
+    accept ws-factor-mode-ans from console
+    end-accept
+
+    display 'write comma-delimited records instead of report text? (y/n)'
+    accept ws-structured-mode-ans from console
+    end-accept
+  end-if
+  end-if.
+
+  *>pull the last successfully processed record number, and the prior
+  *>run(s)' cumulative totals, out of the checkpoint file so we can skip
+  *>back over already-processed input and the trailer/audit-log for this
+  *>run report the whole file's totals rather than just what this
+  *>invocation itself read
+  if not eof-bool
+  if restart-bool
+    open input checkpoint-file
+    if checkpoint-stat = "35"
+      display 'NO CHECKPOINT FOUND, STARTING FROM RECORD 1'
+      move 'n' to ws-restart-ans
+    else
+      read checkpoint-file into checkpoint-record
+      move checkpoint-count to ws-checkpoint-rec
+      move checkpoint-prime to ws-prior-prime
+      move checkpoint-notprime to ws-prior-notprime
+      move checkpoint-error to ws-prior-error
+      move checkpoint-dup to ws-prior-dup
+      close checkpoint-file
+      *>ws-seen-table is working-storage only and starts every
+      *>invocation empty - a restarted run can't see the values the
+      *>interrupted run already checkpointed past, so duplicate
+      *>detection has a blind spot for that earlier stretch of the
+      *>file. say so once, the same way the table-full case does,
+      *>rather than let the report look clean when it isn't
+      move 'y' to ws-dup-restart-gap-flag
+      display 'RESUMING AFTER RECORD ' ws-checkpoint-rec
+    end-if
+  end-if.
 
+  if not eof-bool
   *>open files and tests for file existing, we expect valid information inside
-    open input input-file.
+    open input input-file
     IF FILE-STAT = "35"
       display 'INPUT FILE DOES NOT EXIST'
       move 'y' to eof
       close input-file
     else
-      open output output-file
-      *> write out header to outputfile
-      write out-line from title-line after advancing 0 lines
-      write out-line from under-line after advancing 1 line
+      *>reopen for extend so output already written by an earlier,
+      *>interrupted run is kept rather than truncated
+      if restart-bool
+        open extend output-file
+      else
+        open output output-file
+      end-if
+
+      *>guard against an unwritable output.dat target (disk full, file
+      *>locked by the report viewer, bad path at the prompt) instead of
+      *>letting the job abend
+      if out-file-stat not = "00"
+        display 'OUTPUT FILE COULD NOT BE OPENED'
+        display 'FILE STATUS: ' out-file-stat
+        move 'y' to eof
+        close input-file
+      else
+        move 'y' to files-open-flag
+        *>stamp this run's date/time once, for both the report header
+        *>and the audit log entry written at close
+        accept ws-run-date-group from date yyyymmdd
+        accept ws-run-time-group from time
+        if restart-bool
+          open extend exceptions-file
+          *>same status check/graceful-abort path output-file already
+          *>has - an unwritable exceptions.dat target should not be
+          *>allowed to abend the job the first time an illegal-input
+          *>row shows up. checked immediately after the open, before
+          *>anything else touches output-file, so a bad exceptions.dat
+          *>can't leave output.dat in a misleading half-written state
+          if exceptions-stat not = "00"
+            display 'EXCEPTIONS FILE COULD NOT BE OPENED'
+            display 'FILE STATUS: ' exceptions-stat
+            move 'y' to eof
+            move 'n' to files-open-flag
+            close output-file
+            close input-file
+          else
+            move 'n' to exc-first-flag
+            perform varying ws-skip-idx from 1 by 1
+                until ws-skip-idx > ws-checkpoint-rec or eof-bool
+              read input-file
+                at end move 'y' to eof
+              end-read
+            end-perform
+          end-if
+        else
+          open output exceptions-file
+          *>checked right after the open and before the output.dat
+          *>header is written - previously the header went out first,
+          *>leaving a misleading header-only output.dat behind if this
+          *>check then aborted the run
+          if exceptions-stat not = "00"
+            display 'EXCEPTIONS FILE COULD NOT BE OPENED'
+            display 'FILE STATUS: ' exceptions-stat
+            move 'y' to eof
+            move 'n' to files-open-flag
+            close output-file
+            close input-file
+          else
+            *> write out header to outputfile, stamped with the run date/time
+            move ws-run-yyyy to title-yyyy
+            move ws-run-mon to title-mon
+            move ws-run-dd to title-dd
+            move ws-run-hh to title-hh
+            move ws-run-mm to title-mm
+            move ws-run-ss to title-ss
+            write out-line from title-line after advancing 0 lines
+            write out-line from under-line after advancing 1 line
+          end-if
+        end-if
+      end-if
     end-if
+  end-if
 
 
   *> itterate through file until end, then set indicator to true to end statement
   perform until eof-bool
 
-  read input-file into in-card
-    *>close files and set loop boolean to end loop
+  read input-file
+    *>set loop boolean to end loop, files stay open until the trailer is written
     at end move 'y' to eof
-    close input-file, output-file
   not at end
+    *>pull the number out of the raw 100 byte record: trim whitespace and
+    *>let FUNCTION NUMVAL handle it whether it arrived zero-padded to
+    *>9 columns or as a plain unpadded numeric string
+    move function trim(num) to ws-trimmed-num
+    compute ws-numval-pos = function test-numval(ws-trimmed-num)
+    move 'k' to ws-parse-class
+    if ws-numval-pos not = 0
+      *>FUNCTION TEST-NUMVAL rejected it outright: not numeric at all
+      move 'x' to ws-parse-class
+    else
+      compute ws-parsed-n = function numval(ws-trimmed-num)
+      if ws-parsed-n < 0
+        move 'g' to ws-parse-class
+      else
+        move ws-parsed-n to in-n
+      end-if
+    end-if
+    add 1 to ws-tot-read
+    *>reset unconditionally so a stale 'y' from the previous row can't
+    *>get carried onto an illegal-input row that never reaches the
+    *>duplicate-table check below
+    move 'n' to ws-dup-found-flag
+
+    if not parse-ok-bool
+      *>non-numeric and negative rows never touch in-n/n at all, so a
+      *>data exception in the trial-division arithmetic can't take the
+      *>whole job down over one bad row
+      if parse-nonnumeric-bool
+        move ws-trimmed-num to nn-raw
+        if structured-mode-bool
+          move zeros to csv-num
+          move 'X' to csv-code
+          move zeros to csv-factor
+          write out-line from csv-line after advancing 1 line
+        else
+          write out-line from nonnumeric-line after advancing 1 line
+        end-if
+        if exc-first-bool
+          write exc-line from nonnumeric-line after advancing 0 lines
+          move 'n' to exc-first-flag
+        else
+          write exc-line from nonnumeric-line after advancing 1 line
+        end-if
+      else
+        move ws-parsed-n to neg-out-n
+        if structured-mode-bool
+          move ws-parsed-n to csv-num
+          move 'G' to csv-code
+          move zeros to csv-factor
+          write out-line from csv-line after advancing 1 line
+        else
+          write out-line from negative-line after advancing 1 line
+        end-if
+        if exc-first-bool
+          write exc-line from negative-line after advancing 0 lines
+          move 'n' to exc-first-flag
+        else
+          write exc-line from negative-line after advancing 1 line
+        end-if
+      end-if
+      add 1 to ws-tot-error
+    else
     *>read in number
     move in-n to n
     display n
     move 0 to i
 
     if n > 1
+      *>flag a value we have already seen this run instead of silently
+      *>reprocessing and double-counting it - hash straight to a slot
+      *>and linear-probe from there instead of scanning every entry
+      *>seen so far
+      compute ws-dup-idx = function mod(n, ws-dup-max) + 1
+      move 0 to ws-dup-probe
+      perform until dup-found-bool
+          or ws-seen-entry(ws-dup-idx) = 0
+          or ws-dup-probe > ws-dup-max
+        if ws-seen-entry(ws-dup-idx) = n
+          move 'y' to ws-dup-found-flag
+        else
+          add 1 to ws-dup-idx
+          if ws-dup-idx > ws-dup-max
+            move 1 to ws-dup-idx
+          end-if
+          add 1 to ws-dup-probe
+        end-if
+      end-perform
+      if not dup-found-bool
+        if ws-dup-count < ws-dup-max
+          move n to ws-seen-entry(ws-dup-idx)
+          add 1 to ws-dup-count
+        else
+          *>the table is full - a genuinely new distinct value can no
+          *>longer be recorded, so duplicate detection from here on is
+          *>only partial. say so loudly instead of quietly reverting to
+          *>the silently-reprocessed behavior this feature replaced
+          if not dup-table-full-bool
+            move 'y' to ws-dup-table-full-flag
+            display 'WARNING: DUPLICATE-DETECTION TABLE FULL AT '
+                ws-dup-max ' ENTRIES - DUPLICATE DETECTION NOW PARTIAL'
+          end-if
+        end-if
+      end-if
+
       if n < 4
-        move in-n to out-n-3
-        write out-line from prime-line after advancing 1 line
+        if structured-mode-bool
+          move in-n to csv-num
+          move 'P' to csv-code
+          move zeros to csv-factor
+          write out-line from csv-line after advancing 1 line
+        else
+          move in-n to out-n-3
+          write out-line from prime-line after advancing 1 line
+        end-if
+        add 1 to ws-tot-prime
       else
         move 2 to r
 
-        *>loop through until two possible endings occur
+        *>loop through until two possible endings occur. only r=2 and the
+        *>odd numbers above it can divide n, and once r passes sqrt(n) with
+        *>nothing found n must be prime, so there is no need to walk up to n
         perform until true-bool
 
           compute i = n/r
           compute i = r*i
 
           if i not = n
-            *> wont compile with compute r =r +1
-            add 1 to r
-
+            if r = 2
+              move 3 to r
+            else
+              *> wont compile with compute r =r +2
+              add 2 to r
+            end-if
 
-            *>if r us greater than or equal to n then we know n is not a prime and we can add to file
-            if not r < n
+            *>once r*r exceeds n we have checked every possible divisor
+            *>and n must be a prime
+            compute ws-r-squared = r*r
+            if ws-r-squared > n
               move 'y' to loop-bool
-              move in-n to out-n-3
-              write out-line from prime-line after advancing 1 line
+              if structured-mode-bool
+                move in-n to csv-num
+                move 'P' to csv-code
+                move zeros to csv-factor
+                write out-line from csv-line after advancing 1 line
+              else
+                move in-n to out-n-3
+                write out-line from prime-line after advancing 1 line
+              end-if
+              add 1 to ws-tot-prime
             end-if
           else
-            *>if we get to a value where i i equal to n then we know it is prime and can write it to file and end loop
+            *>if we get to a value where i i equal to n then we know it is not prime and can write it to file and end loop
               move 'y' to loop-bool
-            move in-n to out-n-2
-            write out-line from not-a-prime-line after advancing 1 line
+            if structured-mode-bool
+              move in-n to csv-num
+              move 'N' to csv-code
+              move r to csv-factor
+              write out-line from csv-line after advancing 1 line
+            else
+              if factor-mode-bool
+                move in-n to out-n-2f
+                move r to out-factor
+                write out-line from not-a-prime-factor-line after advancing 1 line
+              else
+                move in-n to out-n-2
+                write out-line from not-a-prime-line after advancing 1 line
+              end-if
+            end-if
+            add 1 to ws-tot-notprime
           end-if
         end-perform
         *>reset loop boolean
         move 'n' to loop-bool
         end-if
     else
+      *>exceptions.dat is always the free-text error-mess layout
+      *>regardless of output mode, so out-n is populated either way
       move in-n to out-n
-      write out-line from error-mess after advancing 1 line
+      if structured-mode-bool
+        move in-n to csv-num
+        move 'E' to csv-code
+        move zeros to csv-factor
+        write out-line from csv-line after advancing 1 line
+      else
+        write out-line from error-mess after advancing 1 line
+      end-if
+      if exc-first-bool
+        write exc-line from error-mess after advancing 0 lines
+        move 'n' to exc-first-flag
+      else
+        write exc-line from error-mess after advancing 1 line
+      end-if
+      add 1 to ws-tot-error
+    end-if
+    end-if
+
+    if dup-found-bool
+      *>keep this a delimited row in structured mode too, instead of a
+      *>free-text WRITE that would break the comma-delimited stream
+      *>req013 added for the spreadsheet feed
+      if structured-mode-bool
+        move in-n to csv-num
+        move 'D' to csv-code
+        move zeros to csv-factor
+        write out-line from csv-line after advancing 1 line
+      else
+        move in-n to dup-out-n
+        write out-line from duplicate-line after advancing 1 line
+      end-if
+      add 1 to ws-tot-dup
+    end-if
+
+    *>drop a checkpoint every ws-checkpoint-interval records so a rerun
+    *>after an abend can skip back to here instead of starting at record 1
+    compute ws-abs-position = ws-checkpoint-rec + ws-tot-read
+    if function mod(ws-abs-position, ws-checkpoint-interval) = 0
+      compute ws-final-prime = ws-prior-prime + ws-tot-prime
+      compute ws-final-notprime = ws-prior-notprime + ws-tot-notprime
+      compute ws-final-error = ws-prior-error + ws-tot-error
+      compute ws-final-dup = ws-prior-dup + ws-tot-dup
+      perform write-checkpoint
     end-if
   end-perform.
 
+  *>write a trailer with run totals and close the files, so a bad run can
+  *>be spotted from output.dat itself instead of hand-counting lines
+  if files-open-bool
+    display 'results output to output.dat'
+    *>on a restart these totals need to cover the whole file, not just
+    *>the records this invocation read - ws-checkpoint-rec/ws-prior-*
+    *>are zero on a fresh (non-restart) run so this is a no-op then
+    compute ws-abs-position = ws-checkpoint-rec + ws-tot-read
+    compute ws-final-prime = ws-prior-prime + ws-tot-prime
+    compute ws-final-notprime = ws-prior-notprime + ws-tot-notprime
+    compute ws-final-error = ws-prior-error + ws-tot-error
+    compute ws-final-dup = ws-prior-dup + ws-tot-dup
+    move ws-abs-position to trailer-read
+    move ws-final-prime to trailer-prime
+    move ws-final-notprime to trailer-notprime
+    move ws-final-error to trailer-error
+    move ws-final-dup to trailer-dup
+    write out-line from trailer-line after advancing 1 line
+
+    *>call out that duplicate detection was only partial for part of
+    *>the run, instead of leaving the trailer looking complete
+    if dup-table-full-bool
+      write out-line from dup-table-full-line after advancing 1 line
+    end-if
 
+    *>call out that this run resumed from a checkpoint and so cannot
+    *>have seen values from before the restart point for duplicate
+    *>purposes, same reasoning as the table-full warning above
+    if dup-restart-gap-bool
+      write out-line from dup-restart-gap-line after advancing 1 line
+    end-if
 
+    *>flag it the same way a bad in-n value gets flagged today, rather
+    *>than silently trusting a primes.dat that may have been truncated
+    if expected-count-bool
+      if ws-abs-position not = ws-expected-count
+        move ws-expected-count to cm-expected
+        move ws-abs-position to cm-actual
+        write out-line from control-mismatch-line after advancing 1 line
+        display 'CONTROL COUNT MISMATCH: EXPECTED ' ws-expected-count
+            ' GOT ' ws-abs-position
+      end-if
+    end-if
 
-*>continue to accept input until user enters a zero. numbers are unsigned
+    perform write-audit-log
+    perform write-checkpoint
+    close input-file, output-file, exceptions-file
+  end-if.
+
+
+
+
+*>continue to accept input until user enters a zero. numbers are unsigned.
+*>skipped entirely for an unattended/scheduled run since there is nobody
+*>at a terminal to answer the prompt
+  if not skip-interactive-bool
   perform until input-var equal 0
     display 'find out if another number is prime (enter 0 to exit)'
     accept input-var from console
@@ -162,17 +848,22 @@ working-storage section.
       else
         move 2 to r
 
-        *>loop through until two possible endings occur
+        *>bound by sqrt(n) and skip even r after 2, same as the
+        *>primes.dat batch loop above - this single-number check hits
+        *>the exact same O(n) cost on a large candidate otherwise
         perform until true-bool
 
-          divide r into n giving i
-          multiply r by i
+          compute i = n/r
+          compute i = r*i
 
           if i is not equal to n
-            add 1 to r
-            if r is less than n *> cant be n is greater than or equal to r to remove continue for some reason
-              continue
+            if r = 2
+              move 3 to r
             else
+              add 2 to r
+            end-if
+            compute ws-r-squared = r*r
+            if ws-r-squared > n
               move 'y' to loop-bool
               display input-var ' is a prime number'
             end-if
@@ -187,8 +878,66 @@ working-storage section.
     else
         display 'program exiting'
     end-if
-  end-perform.
+  end-perform
+  end-if.
 
 
 
   stop run.
+
+*>records the absolute position of the last record processed, and the
+*>cumulative totals seen so far across every run, so a later run can
+*>both restart just past it instead of from record 1 and report
+*>whole-file totals in its own trailer/audit-log rather than only
+*>what that later run itself read
+write-checkpoint.
+  move ws-abs-position to checkpoint-count
+  move ws-final-prime to checkpoint-prime
+  move ws-final-notprime to checkpoint-notprime
+  move ws-final-error to checkpoint-error
+  move ws-final-dup to checkpoint-dup
+  open output checkpoint-file
+  write checkpoint-record
+  close checkpoint-file.
+
+*>appends one line per run to the persistent audit log: when it ran,
+*>which files it used, and what it found. created on first use since
+*>OPEN EXTEND fails when the file does not exist yet
+write-audit-log.
+  open extend audit-file
+  if audit-stat = "35"
+    *>ASSIGN TO DYNAMIC leaves the file handle in a state where a
+    *>fallback OPEN OUTPUT silently fails to write unless the failed
+    *>OPEN EXTEND is closed first
+    close audit-file
+    open output audit-file
+  end-if
+  *>the "35" fallback above only covers "file does not exist yet" -
+  *>any other open failure (disk full, permission denied, locked by
+  *>another process) must not fall through to a WRITE against a file
+  *>that was never actually opened
+  if audit-stat = "00"
+    move ws-run-yyyy to audit-yyyy
+    move ws-run-mon to audit-mon
+    move ws-run-dd to audit-dd
+    move ws-run-hh to audit-hh
+    move ws-run-mm to audit-mm
+    move ws-run-ss to audit-ss
+    move ws-filename to audit-in-name
+    move ws-Outname to audit-out-name
+    *>the audit log is one line per invocation, so it should report
+    *>what this invocation itself did (ws-tot-*), not the whole-file
+    *>cumulative totals (ws-final-*) that belong on the trailer/
+    *>checkpoint - otherwise a restarted run's audit entry double-
+    *>counts everything the interrupted run already logged
+    move ws-tot-read to audit-read
+    move ws-tot-prime to audit-prime
+    move ws-tot-notprime to audit-notprime
+    move ws-tot-error to audit-error
+    move ws-tot-dup to audit-dup
+    write audit-out-record from audit-line
+    close audit-file
+  else
+    display 'AUDIT LOG COULD NOT BE OPENED, SKIPPING AUDIT ENTRY'
+    display 'FILE STATUS: ' audit-stat
+  end-if.
