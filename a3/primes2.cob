@@ -26,6 +26,9 @@ working-storage section.
 77 n picture s9(9).
 77 r picture s9(9) usage is computational.
 77 i picture s9(9) usage is computational.
+*>bounds the trial-division search by sqrt(n) instead of walking all
+*>the way up to n
+77 ws-r-squared picture s9(9) usage is computational.
 
 01 in-card.
 02 in-n picture 9(9).
@@ -80,25 +83,32 @@ not at end
     else
       move 2 to r
 
-      *>loop through until two possible endings occur
+      *>loop through until two possible endings occur. only r=2 and the
+      *>odd numbers above it can divide n, and once r passes sqrt(n) with
+      *>nothing found n must be prime, so there is no need to walk up to n
       perform until true-bool
 
         compute i = n/r
         compute i = r*i
 
         if i not = n
-          *> wont compile with compute r =r +1
-          add 1 to r
-          display 'this wont compile'
+          if r = 2
+            move 3 to r
+          else
+            *> wont compile with compute r =r +2
+            add 2 to r
+          end-if
 
-          *>if r us greater than or equal to n then we know n is not a prime and we can add to file
-          if not r < n
+          *>once r*r exceeds n we have checked every possible divisor
+          *>and n must be a prime
+          compute ws-r-squared = r*r
+          if ws-r-squared > n
             move 'y' to loop-bool
             move in-n to out-n-3
             write out-line from prime-line after advancing 1 line
           end-if
         else
-          *>if we get to a value where i i equal to n then we know it is prime and can write it to file and end loop
+          *>if we get to a value where i i equal to n then we know it is not prime and can write it to file and end loop
             move 'y' to loop-bool
           move in-n to out-n-2
           write out-line from not-a-prime-line after advancing 1 line
